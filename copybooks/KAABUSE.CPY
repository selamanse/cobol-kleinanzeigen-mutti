@@ -0,0 +1,26 @@
+000100************************************************************
+000200*    KAABUSE.CPY
+000300*    COMPILE-TIME TABLE OF ABUSIVE TERMS.  USER-INPUT IS
+000400*    SPLIT INTO WORDS AND UPPERCASED BEFORE BEING CHECKED
+000500*    AGAINST THIS TABLE (SEE 4500-CHECK-ABUSE IN
+000600*    KLEINANZEIGEN-MUTTI).  A MATCH IS ROUTED TO THE
+000700*    MUTTI-ABUSE-EXC EXCEPTION FILE INSTEAD OF BEING
+000800*    ANSWERED NORMALLY.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    2025-06-12 CJH  ORIGINAL TABLE.
+001200************************************************************
+001300 01  KA-ABUSE-TABLE-DATA.
+001400     05  FILLER  PIC X(15) VALUE "IDIOT".
+001500     05  FILLER  PIC X(15) VALUE "DEPP".
+001600     05  FILLER  PIC X(15) VALUE "ARSCHLOCH".
+001700     05  FILLER  PIC X(15) VALUE "SCHEISSE".
+001800     05  FILLER  PIC X(15) VALUE "STUPID".
+001900     05  FILLER  PIC X(15) VALUE "ASSHOLE".
+002000     05  FILLER  PIC X(15) VALUE "AHMAK".
+002100     05  FILLER  PIC X(15) VALUE "GERIZEKALI".
+002200*
+002300 01  KA-ABUSE-TABLE REDEFINES KA-ABUSE-TABLE-DATA.
+002400     05  KA-ABUSE-ENTRY          PIC X(15)   OCCURS 8 TIMES.
+002500*
+002600 77  KA-ABUSE-ENTRY-MAX          PIC 9(02)   COMP VALUE 8.
