@@ -0,0 +1,32 @@
+000100************************************************************
+000200*    KAAUDIT.CPY
+000300*    RECORD LAYOUT FOR THE MUTTI-AUDIT-LOG SEQUENTIAL FILE.
+000400*    ONE RECORD IS WRITTEN PER QUESTION CYCLE THROUGH
+000500*    MAIN-LOGIC OF KLEINANZEIGEN-MUTTI.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    2025-05-20 CJH  ORIGINAL RECORD - TIMESTAMP + RAW INPUT.
+000900*    2025-05-24 CJH  ADDED MATCH-TYPE AND KEYWORD SO THE DAILY
+001000*                    REPORT CAN BREAK VOLUME DOWN BY WHICH
+001100*                    FAQ ENTRY (OR AD LOOKUP) ANSWERED EACH
+001200*                    QUESTION.
+001250*    2025-06-02 CJH  ADDED KA-AUD-LANG SO THE CALLER'S CHOSEN
+001260*                    LANGUAGE IS KEPT ON THE AUDIT TRAIL TOO.
+001270*    2025-06-05 CJH  ADDED KA-AUD-OPERATOR SO EVERY RECORD SHOWS
+001280*                    WHICH LOGGED-ON OPERATOR ANSWERED IT.
+001300************************************************************
+001400 01  KA-AUDIT-REC.
+001500     05  KA-AUD-TIMESTAMP.
+001600         10  KA-AUD-DATE         PIC 9(08).
+001700         10  KA-AUD-TIME         PIC 9(08).
+001800     05  KA-AUD-INPUT            PIC X(255).
+001900     05  KA-AUD-MATCH-TYPE       PIC X(10).
+002000         88  KA-AUD-IS-AD-MATCH          VALUE "ANZEIGE".
+002100         88  KA-AUD-IS-FAQ-MATCH         VALUE "FAQ".
+002200         88  KA-AUD-IS-BLANK             VALUE "LEER".
+002300         88  KA-AUD-IS-ABUSE             VALUE "ABUSE".
+002400         88  KA-AUD-IS-NO-MATCH          VALUE "KEINE".
+002500     05  KA-AUD-KEYWORD          PIC X(15).
+002550     05  KA-AUD-LANG             PIC X(02).
+002570     05  KA-AUD-OPERATOR         PIC X(10).
+002600     05  FILLER                  PIC X(02).
