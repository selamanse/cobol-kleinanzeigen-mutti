@@ -0,0 +1,39 @@
+000100************************************************************
+000200*    KACKPT.CPY
+000300*    RECORD LAYOUT FOR THE MUTTI-CHECKPOINT RESTART FILE.
+000400*    A SINGLE RECORD (RELATIVE RECORD 1) HOLDS THE STATE OF
+000500*    THE QUESTION CURRENTLY IN FLIGHT THROUGH MAIN-LOGIC SO A
+000600*    RESTART AFTER AN ABEND CAN TELL WHETHER THE LAST QUESTION
+000700*    WAS EVER ANSWERED.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    2025-05-30 CJH  ORIGINAL RECORD.
+001050*    2025-06-02 CJH  ADDED KA-CKPT-LANG SO A RESTART ANSWERS
+001060*                    THE LEFTOVER QUESTION IN THE SAME
+001070*                    LANGUAGE IT WAS ASKED IN.
+001080*    2025-06-05 CJH  ADDED KA-CKPT-OPERATOR SO A RESTART KEEPS
+001090*                    THE ORIGINAL OPERATOR'S ID ON THE AUDIT
+001095*                    RECORD IT WRITES FOR THE LEFTOVER QUESTION.
+001096*    2025-06-12 CJH  ADDED KA-CKPT-MODE SO 1300-CHECK-RESTART
+001097*                    CAN TELL A BATCH-ORIGIN LEFTOVER (ALREADY
+001098*                    COVERED BY THE NEXT BATCH REPLAY RE-READING
+001099*                    MUTTIBIN FROM ITS FIRST RECORD) FROM AN
+001099*                    INTERACTIVE-ORIGIN LEFTOVER (WHICH HAS NO
+001099*                    OTHER CHANCE OF RECOVERY AND MUST STILL BE
+001099*                    ANSWERED EVEN IF THIS RUN GOES ON TO ENTER
+001099*                    BATCH MODE).
+001100************************************************************
+001200 01  KA-CKPT-REC.
+001300     05  KA-CKPT-STATUS          PIC X(01).
+001400         88  KA-CKPT-IN-PROGRESS         VALUE "I".
+001500         88  KA-CKPT-COMPLETE            VALUE "C".
+001600     05  KA-CKPT-TIMESTAMP.
+001700         10  KA-CKPT-DATE        PIC 9(08).
+001800         10  KA-CKPT-TIME        PIC 9(08).
+001900     05  KA-CKPT-INPUT           PIC X(255).
+001950     05  KA-CKPT-LANG            PIC X(02).
+001970     05  KA-CKPT-OPERATOR        PIC X(10).
+001980     05  KA-CKPT-MODE            PIC X(01).
+001985         88  KA-CKPT-FROM-BATCH          VALUE "B".
+001990         88  KA-CKPT-FROM-INTERACTIVE    VALUE "N".
+002000     05  FILLER                  PIC X(07).
