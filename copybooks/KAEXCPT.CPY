@@ -0,0 +1,18 @@
+000100************************************************************
+000200*    KAEXCPT.CPY
+000300*    RECORD LAYOUT FOR THE MUTTI-ABUSE-EXC SEQUENTIAL FILE.
+000400*    ONE RECORD IS WRITTEN PER QUESTION WHOSE INPUT MATCHED
+000500*    THE ABUSIVE-TERMS TABLE (KAABUSE.CPY) SO THESE CAN BE
+000600*    REVIEWED SEPARATELY FROM THE NORMAL AUDIT TRAIL.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2025-06-12 CJH  ORIGINAL RECORD.
+001000************************************************************
+001100 01  KA-EXC-REC.
+001200     05  KA-EXC-TIMESTAMP.
+001300         10  KA-EXC-DATE         PIC 9(08).
+001400         10  KA-EXC-TIME         PIC 9(08).
+001500     05  KA-EXC-INPUT            PIC X(255).
+001600     05  KA-EXC-LANG             PIC X(02).
+001700     05  KA-EXC-OPERATOR         PIC X(10).
+001800     05  FILLER                  PIC X(10).
