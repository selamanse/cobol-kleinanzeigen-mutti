@@ -0,0 +1,116 @@
+000100************************************************************
+000200*    KAFAQTAB.CPY
+000300*    COMPILE-TIME FAQ RESPONSE TABLE.  EACH ENTRY PAIRS A
+000400*    KEYWORD THAT MAY TURN UP IN USER-INPUT, FOR ONE
+000500*    LANGUAGE, WITH THE CANNED REPLY TO GIVE WHEN THAT
+000600*    KEYWORD IS FOUND.  THE SAME TOPIC APPEARS ONCE PER
+000700*    LANGUAGE SUPPORTED (DE/EN/TR).  NEW TOPICS OR LANGUAGES
+000800*    ARE ADDED BY APPENDING A KEYWORD/LANG/REPLY FILLER
+000900*    GROUP BELOW AND BUMPING KA-FAQ-ENTRY-MAX.
+001000*
+001100*    MODIFICATION HISTORY
+001200*    2025-05-24 CJH  ORIGINAL TABLE - SEVEN GERMAN TOPICS.
+001300*    2025-06-02 CJH  ADDED KA-FAQ-LANG AND ENGLISH/TURKISH
+001400*                    ENTRIES FOR EACH TOPIC SO MAIN-LOGIC CAN
+001500*                    ANSWER IN THE CALLER'S OWN LANGUAGE.
+001600************************************************************
+001700 01  KA-FAQ-TABLE-DATA.
+001800*    ------------------------------------------------  PREIS
+001900     05  FILLER  PIC X(15) VALUE "PREIS".
+002000     05  FILLER  PIC X(02) VALUE "DE".
+002100     05  FILLER  PIC X(60) VALUE
+002200         "Ja, der Preis ist verhandelbar, einfach fragen.".
+002300     05  FILLER  PIC X(15) VALUE "PRICE".
+002400     05  FILLER  PIC X(02) VALUE "EN".
+002500     05  FILLER  PIC X(60) VALUE
+002600         "Yes, the price is negotiable, just ask.".
+002700     05  FILLER  PIC X(15) VALUE "FIYAT".
+002800     05  FILLER  PIC X(02) VALUE "TR".
+002900     05  FILLER  PIC X(60) VALUE
+003000         "Evet, fiyatta pazarlik payi var, sor yeter.".
+003100*    ---------------------------------------------  LIEFERUNG
+003200     05  FILLER  PIC X(15) VALUE "LIEFERUNG".
+003300     05  FILLER  PIC X(02) VALUE "DE".
+003400     05  FILLER  PIC X(60) VALUE
+003500         "Lieferung ist gegen Aufpreis moeglich.".
+003600     05  FILLER  PIC X(15) VALUE "DELIVERY".
+003700     05  FILLER  PIC X(02) VALUE "EN".
+003800     05  FILLER  PIC X(60) VALUE
+003900         "Delivery is possible for an extra charge.".
+004000     05  FILLER  PIC X(15) VALUE "TESLIMAT".
+004100     05  FILLER  PIC X(02) VALUE "TR".
+004200     05  FILLER  PIC X(60) VALUE
+004300         "Teslimat ek ucret ile mumkundur.".
+004400*    ----------------------------------------------  ABHOLUNG
+004500     05  FILLER  PIC X(15) VALUE "ABHOLUNG".
+004600     05  FILLER  PIC X(02) VALUE "DE".
+004700     05  FILLER  PIC X(60) VALUE
+004800         "Abholung nach Vereinbarung jederzeit moeglich.".
+004900     05  FILLER  PIC X(15) VALUE "PICKUP".
+005000     05  FILLER  PIC X(02) VALUE "EN".
+005100     05  FILLER  PIC X(60) VALUE
+005200         "Pickup is possible any time, by arrangement.".
+005300     05  FILLER  PIC X(15) VALUE "TESLIMALMA".
+005400     05  FILLER  PIC X(02) VALUE "TR".
+005500     05  FILLER  PIC X(60) VALUE
+005600         "Teslim alma anlasarak her zaman mumkundur.".
+005700*    ----------------------------------------------  GARANTIE
+005800     05  FILLER  PIC X(15) VALUE "GARANTIE".
+005900     05  FILLER  PIC X(02) VALUE "DE".
+006000     05  FILLER  PIC X(60) VALUE
+006100         "Privatverkauf, keine Garantie, keine Ruecknahme.".
+006200     05  FILLER  PIC X(15) VALUE "WARRANTY".
+006300     05  FILLER  PIC X(02) VALUE "EN".
+006400     05  FILLER  PIC X(60) VALUE
+006500         "Private sale, no warranty, no returns.".
+006600     05  FILLER  PIC X(15) VALUE "GARANTI".
+006700     05  FILLER  PIC X(02) VALUE "TR".
+006800     05  FILLER  PIC X(60) VALUE
+006900         "Sahibinden satis, garanti ve iade yoktur.".
+007000*    -----------------------------------------------  ZUSTAND
+007100     05  FILLER  PIC X(15) VALUE "ZUSTAND".
+007200     05  FILLER  PIC X(02) VALUE "DE".
+007300     05  FILLER  PIC X(60) VALUE
+007400         "Zustand ist wie beschrieben, keine Maengel bekannt.".
+007500     05  FILLER  PIC X(15) VALUE "CONDITION".
+007600     05  FILLER  PIC X(02) VALUE "EN".
+007700     05  FILLER  PIC X(60) VALUE
+007800         "Condition is as described, no known defects.".
+007900     05  FILLER  PIC X(15) VALUE "DURUM".
+008000     05  FILLER  PIC X(02) VALUE "TR".
+008100     05  FILLER  PIC X(60) VALUE
+008200         "Durum tarif edildigi gibi, bilinen kusur yok.".
+008300*    --------------------------------------------  BEZAHLUNG
+008400     05  FILLER  PIC X(15) VALUE "BEZAHLUNG".
+008500     05  FILLER  PIC X(02) VALUE "DE".
+008600     05  FILLER  PIC X(60) VALUE
+008700         "Zahlung per Ueberweisung oder bar bei Abholung.".
+008800     05  FILLER  PIC X(15) VALUE "PAYMENT".
+008900     05  FILLER  PIC X(02) VALUE "EN".
+009000     05  FILLER  PIC X(60) VALUE
+009100         "Payment by bank transfer or cash on pickup.".
+009200     05  FILLER  PIC X(15) VALUE "ODEME".
+009300     05  FILLER  PIC X(02) VALUE "TR".
+009400     05  FILLER  PIC X(60) VALUE
+009500         "Havale ile ya da teslimde nakit odeme olur.".
+009600*    -----------------------------------------------  VERSAND
+009700     05  FILLER  PIC X(15) VALUE "VERSAND".
+009800     05  FILLER  PIC X(02) VALUE "DE".
+009900     05  FILLER  PIC X(60) VALUE
+010000         "Versand ist gegen Aufpreis moeglich.".
+010100     05  FILLER  PIC X(15) VALUE "SHIPPING".
+010200     05  FILLER  PIC X(02) VALUE "EN".
+010300     05  FILLER  PIC X(60) VALUE
+010400         "Shipping is possible for an extra charge.".
+010500     05  FILLER  PIC X(15) VALUE "KARGO".
+010600     05  FILLER  PIC X(02) VALUE "TR".
+010700     05  FILLER  PIC X(60) VALUE
+010800         "Kargo ek ucret ile mumkundur.".
+010900*
+011000 01  KA-FAQ-TABLE REDEFINES KA-FAQ-TABLE-DATA.
+011100     05  KA-FAQ-ENTRY            OCCURS 21 TIMES.
+011200         10  KA-FAQ-KEYWORD      PIC X(15).
+011300         10  KA-FAQ-LANG         PIC X(02).
+011400         10  KA-FAQ-REPLY        PIC X(60).
+011500*
+011600 77  KA-FAQ-ENTRY-MAX            PIC 9(02)   COMP VALUE 21.
