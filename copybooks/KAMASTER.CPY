@@ -0,0 +1,15 @@
+000100************************************************************
+000200*    KAMASTER.CPY
+000300*    RECORD LAYOUT FOR THE KLEINANZEIGEN-MASTER INDEXED FILE.
+000400*    ONE RECORD PER CLASSIFIED AD.  KA-MST-AD-ID IS THE
+000500*    PRIME RECORD KEY.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    2025-05-22 CJH  ORIGINAL RECORD.
+000900************************************************************
+001000 01  KA-MASTER-REC.
+001100     05  KA-MST-AD-ID            PIC X(10).
+001200     05  KA-MST-CATEGORY         PIC X(20).
+001300     05  KA-MST-PRICE            PIC 9(7)V99.
+001400     05  KA-MST-SELLER           PIC X(30).
+001500     05  KA-MST-DESCRIPTION      PIC X(100).
