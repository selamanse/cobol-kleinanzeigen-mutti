@@ -0,0 +1,18 @@
+000100************************************************************
+000200*    KAOPER.CPY
+000300*    RECORD LAYOUT FOR THE OPERATOR-MASTER INDEXED FILE.
+000400*    ONE RECORD PER OPERATOR (SELLER-SIDE STAFF) ALLOWED TO
+000500*    LOG ON TO KLEINANZEIGEN-MUTTI.  KA-OPR-ID IS THE PRIME
+000600*    RECORD KEY AND IS THE ID STAMPED ONTO EVERY AUDIT RECORD
+000700*    AND REPORT LINE FOR THE DURATION OF THE SESSION.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    2025-06-05 CJH  ORIGINAL RECORD.
+001100************************************************************
+001200 01  KA-OPERATOR-REC.
+001300     05  KA-OPR-ID               PIC X(10).
+001400     05  KA-OPR-NAME             PIC X(30).
+001500     05  KA-OPR-STATUS           PIC X(01).
+001600         88  KA-OPR-IS-ACTIVE            VALUE "A".
+001700         88  KA-OPR-IS-LOCKED            VALUE "L".
+001800     05  FILLER                  PIC X(05).
