@@ -1,15 +1,891 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. KLEINANZEIGEN-MUTTI.
-       AUTHOR. COBOL EXPERT.
-       DATE-WRITTEN. 2025-05-17.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-INPUT PIC X(255). *> Assuming a maximum input length of 255 characters
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "Frag mich etwas:".
-           ACCEPT USER-INPUT.
-           DISPLAY "lies die anzeige, idiot".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KLEINANZEIGEN-MUTTI.
+000300 AUTHOR. COBOL EXPERT.
+000400 INSTALLATION. KLEINANZEIGEN ONLINE-HILFE.
+000500 DATE-WRITTEN. 2025-05-17.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    2025-05-17 CJH  ORIGINAL VERSION - SINGLE CANNED REPLY.
+001200*    2025-05-20 CJH  ADDED MUTTI-AUDIT-LOG SO EVERY ACCEPTED
+001300*                    QUESTION IS TIMESTAMPED AND KEPT ON FILE
+001400*                    FOR AUDIT PURPOSES.
+001500*    2025-05-22 CJH  ADDED KLEINANZEIGEN-MASTER LOOKUP.  A
+001600*                    QUESTION THAT NAMES AN AD ID (A WORD
+001700*                    STARTING "AD") OR A KNOWN CATEGORY NOW
+001800*                    GETS THE REAL AD DETAILS BACK INSTEAD OF
+001900*                    THE CANNED REPLY.
+001950*    2025-05-24 CJH  ADDED KA-FAQ-TABLE (COPY KAFAQTAB).  WHEN
+001960*                    NO AD MATCHES, USER-INPUT IS CHECKED
+001970*                    AGAINST THE FAQ KEYWORDS AND THE MATCHING
+001980*                    REPLY IS SENT BACK.  ONLY A WORD THAT
+001990*                    MATCHES NEITHER AN AD NOR AN FAQ KEYWORD
+001991*                    STILL GETS THE CANNED INSULT.
+001992*    2025-05-26 CJH  BLANK/SPACES-ONLY USER-INPUT NO LONGER
+001993*                    GOES THROUGH THE LOOKUP AT ALL.  MUTTI
+001994*                    NOW RE-ASKS UNTIL SHE GETS SOMETHING TO
+001995*                    WORK WITH, AND LOGS THE BLANK ATTEMPTS
+001996*                    SEPARATELY SO THEY DO NOT COUNT AS REAL
+001997*                    QUESTIONS.
+001998*    2025-05-30 CJH  ADDED MUTTI-CHECKPOINT (COPY KACKPT).  THE
+001999*                    IN-FLIGHT QUESTION IS MARKED IN-PROGRESS AS
+001999*                    SOON AS IT IS ACCEPTED AND MARKED COMPLETE
+001999*                    ONCE ANSWERED AND AUDITED, SO A RESTART
+001999*                    AFTER AN ABEND CAN TELL WHETHER THE LAST
+001999*                    QUESTION WAS EVER ANSWERED AND, IF NOT,
+001999*                    ANSWER IT AGAIN.
+002001*    2025-06-02 CJH  MUTTI NOW ASKS WHICH LANGUAGE THE CALLER
+002002*                    WANTS (DE/EN/TR) AND USES IT TO PICK THE
+002003*                    FAQ ENTRY AND TO WORD THE BLANK-INPUT AND
+002004*                    NO-MATCH MESSAGES.  THE LANGUAGE IN EFFECT
+002005*                    IS ALSO KEPT ON THE AUDIT TRAIL AND THE
+002006*                    CHECKPOINT RECORD SO A RESTART ANSWERS A
+002007*                    LEFTOVER QUESTION IN THE LANGUAGE IT WAS
+002008*                    ASKED IN.
+002009*    2025-06-05 CJH  ADDED OPERATOR-MASTER AND A LOGON STEP
+002010*                    BEFORE ANY QUESTION IS ACCEPTED.  THE
+002011*                    LOGGED-ON OPERATOR'S ID IS STAMPED ON
+002012*                    EVERY AUDIT RECORD AND CARRIED THROUGH THE
+002013*                    CHECKPOINT SO A RESTARTED LEFTOVER QUESTION
+002014*                    KEEPS ITS ORIGINAL OPERATOR'S ID.
+002015*    2025-06-09 CJH  ADDED BATCH MODE.  IF MUTTIBIN IS PRESENT
+002016*                    AT START-UP, MUTTI REPLAYS EVERY QUESTION
+002017*                    FROM IT AGAINST THE SAME ANSWER LOGIC THE
+002018*                    INTERACTIVE SESSION USES, WRITING ONE REPLY
+002019*                    PER QUESTION TO MUTTIBOT INSTEAD OF ASKING
+002020*                    AT THE TERMINAL.
+002021*    2025-06-12 CJH  ADDED KAABUSE ABUSIVE-TERMS TABLE.  A
+002022*                    QUESTION WHOSE WORDS MATCH IT NEVER REACHES
+002023*                    THE AD/FAQ LOOKUP - IT IS LOGGED TO THE NEW
+002024*                    MUTTI-ABUSE-EXC EXCEPTION FILE INSTEAD AND
+002025*                    GETS A STOCK "BE CIVIL" REPLY.
+002026*    2025-06-16 CJH  NOTE: BATCH MODE (SEE 2025-06-09 ABOVE) IS
+002027*                    NOT YET FULLY UNATTENDED - 0000-MAINLINE
+002028*                    STILL RUNS 1100-OPERATOR-LOGIN AND
+002029*                    1400-ASK-LANGUAGE AHEAD OF THE
+002030*                    BATCH-MODE-IS-ON CHECK, SO A BATCH REPLAY
+002031*                    STILL WAITS ON A TERMINAL OPERATOR-ID AND
+002032*                    LANGUAGE PROMPT BEFORE IT EVER TOUCHES
+002033*                    MUTTIBIN.  A REAL UNATTENDED BATCH RUN NEEDS
+002034*                    THE OPERATOR ID AND LANGUAGE SUPPLIED SOME
+002035*                    OTHER WAY (A CONTROL RECORD AHEAD OF
+002036*                    MUTTIBIN, OR A JCL/COMMAND-LINE PARAMETER)
+002037*                    INSTEAD OF REUSING THE INTERACTIVE ACCEPTS -
+002038*                    NOT DONE HERE YET.
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT MUTTI-AUDIT-LOG ASSIGN TO "MUTTIAUD"
+002500         ORGANIZATION IS SEQUENTIAL
+002510         FILE STATUS IS WS-AUDIT-STATUS.
+002600*
+002700     SELECT KLEINANZEIGEN-MASTER ASSIGN TO "KAMASTER"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS KA-MST-AD-ID
+003100         FILE STATUS IS WS-MASTER-STATUS.
+003150*
+003160     SELECT MUTTI-CHECKPOINT ASSIGN TO "MUTTICKP"
+003170         ORGANIZATION IS RELATIVE
+003180         ACCESS MODE IS RANDOM
+003190         RELATIVE KEY IS WS-CKPT-RRN
+003195         FILE STATUS IS WS-CKPT-STATUS.
+003196*
+003197     SELECT OPERATOR-MASTER ASSIGN TO "KAOPERAT"
+003198         ORGANIZATION IS INDEXED
+003199         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS KA-OPR-ID
+003201         FILE STATUS IS WS-OPER-STATUS.
+003200*
+003202     SELECT MUTTI-BATCH-IN ASSIGN TO "MUTTIBIN"
+003203         ORGANIZATION IS SEQUENTIAL
+003204         FILE STATUS IS WS-BATCH-IN-STATUS.
+003205*
+003206     SELECT MUTTI-BATCH-OUT ASSIGN TO "MUTTIBOT"
+003207         ORGANIZATION IS SEQUENTIAL.
+003208*
+003209     SELECT MUTTI-ABUSE-EXC ASSIGN TO "MUTTIEXC"
+003210         ORGANIZATION IS SEQUENTIAL
+003212         FILE STATUS IS WS-EXC-STATUS.
+003211*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MUTTI-AUDIT-LOG
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY KAAUDIT.
+003800*
+003900 FD  KLEINANZEIGEN-MASTER
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY KAMASTER.
+004150*
+004160 FD  MUTTI-CHECKPOINT
+004170     LABEL RECORDS ARE STANDARD.
+004180 COPY KACKPT.
+004190*
+004192 FD  OPERATOR-MASTER
+004194     LABEL RECORDS ARE STANDARD.
+004196 COPY KAOPER.
+004197*
+004198 FD  MUTTI-BATCH-IN
+004199     LABEL RECORDS ARE STANDARD.
+004200 01  BATCH-IN-REC.
+004201     05  BATCH-IN-LANG           PIC X(02).
+004202     05  BATCH-IN-TEXT           PIC X(253).
+004210*
+004220 FD  MUTTI-BATCH-OUT
+004230     LABEL RECORDS ARE STANDARD.
+004240 01  BATCH-OUT-REC               PIC X(255).
+004250*
+004260 FD  MUTTI-ABUSE-EXC
+004270     LABEL RECORDS ARE STANDARD.
+004280 COPY KAEXCPT.
+004290*
+004300 WORKING-STORAGE SECTION.
+004400 01  USER-INPUT                 PIC X(255).
+004500*
+004510 COPY KAFAQTAB.
+004520*
+004530 COPY KAABUSE.
+004540*
+004600 01  WS-SWITCHES.
+004700     05  WS-AUDIT-OPEN-SW        PIC X(01)   VALUE "N".
+004800         88  AUDIT-FILE-IS-OPEN          VALUE "Y".
+004900     05  WS-MASTER-OPEN-SW       PIC X(01)   VALUE "N".
+005000         88  MASTER-FILE-IS-OPEN         VALUE "Y".
+005100     05  WS-MASTER-FOUND-SW      PIC X(01)   VALUE "N".
+005200         88  MASTER-AD-FOUND             VALUE "Y".
+005210     05  WS-FAQ-FOUND-SW         PIC X(01)   VALUE "N".
+005220         88  FAQ-KEYWORD-FOUND           VALUE "Y".
+005230     05  WS-VALID-INPUT-SW       PIC X(01)   VALUE "N".
+005240         88  GOT-VALID-INPUT             VALUE "Y".
+005250     05  WS-CKPT-OPEN-SW         PIC X(01)   VALUE "N".
+005260         88  CKPT-FILE-IS-OPEN           VALUE "Y".
+005280     05  WS-OPER-OPEN-SW         PIC X(01)   VALUE "N".
+005290         88  OPERATOR-FILE-IS-OPEN       VALUE "Y".
+005300     05  WS-AT-END-SW            PIC X(01)   VALUE "N".
+005310     05  WS-OPER-LOGIN-SW        PIC X(01)   VALUE "N".
+005320         88  OPERATOR-LOGIN-OK           VALUE "Y".
+005330     05  WS-BATCH-MODE-SW        PIC X(01)   VALUE "N".
+005340         88  BATCH-MODE-IS-ON            VALUE "Y".
+005350     05  WS-BATCH-OUT-OPEN-SW    PIC X(01)   VALUE "N".
+005360         88  BATCH-OUT-IS-OPEN           VALUE "Y".
+005370     05  WS-BATCH-EOF-SW         PIC X(01)   VALUE "N".
+005380         88  BATCH-AT-END                VALUE "Y".
+005390     05  WS-EXC-OPEN-SW          PIC X(01)   VALUE "N".
+005395         88  EXC-FILE-IS-OPEN            VALUE "Y".
+005397     05  WS-ABUSE-FOUND-SW       PIC X(01)   VALUE "N".
+005399         88  ABUSE-DETECTED              VALUE "Y".
+005400*
+005410 01  WS-LANG-CODE                PIC X(02)   VALUE "DE".
+005420     88  LANG-IS-DE                      VALUE "DE".
+005430     88  LANG-IS-EN                      VALUE "EN".
+005440     88  LANG-IS-TR                      VALUE "TR".
+005445 01  WS-SESSION-LANG             PIC X(02)   VALUE "DE".
+005450*
+005460 01  WS-OPERATOR-ID              PIC X(10)   VALUE SPACES.
+005465 01  WS-LOGGED-ON-OPERATOR       PIC X(10)   VALUE SPACES.
+005470*
+005500 01  WS-MASTER-STATUS            PIC X(02).
+005510 01  WS-CKPT-STATUS              PIC X(02).
+005515 01  WS-OPER-STATUS              PIC X(02).
+005517 01  WS-BATCH-IN-STATUS          PIC X(02).
+005518 01  WS-AUDIT-STATUS             PIC X(02).
+005519 01  WS-EXC-STATUS               PIC X(02).
+005520 01  WS-CKPT-RRN                 PIC 9(04)   COMP VALUE 1.
+005600*
+005700 01  WS-RESPONSE-TEXT            PIC X(255).
+005705 01  WS-MST-PRICE-ED             PIC ZZZZZZ9.99.
+005710*
+005720 01  WS-MATCH-TYPE               PIC X(10).
+005730     88  MATCH-IS-AD                     VALUE "ANZEIGE".
+005740     88  MATCH-IS-FAQ                     VALUE "FAQ".
+005745     88  MATCH-IS-BLANK                   VALUE "LEER".
+005748     88  MATCH-IS-ABUSE                   VALUE "ABUSE".
+005750     88  MATCH-IS-NONE                    VALUE "KEINE".
+005760 01  WS-MATCHED-KEYWORD          PIC X(15).
+005770 01  WS-MATCHED-REPLY-TEXT       PIC X(60).
+005800*
+005900 01  WS-WORD-WORK-AREA.
+006000     05  WS-WORD-COUNT           PIC 9(02)   COMP.
+006100     05  WS-WORD-IDX             PIC 9(02)   COMP.
+006110     05  WS-FAQ-IDX              PIC 9(02)   COMP.
+006120     05  WS-ABUSE-IDX            PIC 9(02)   COMP.
+006200     05  WS-WORD-TABLE.
+006300         10  WS-WORD             PIC X(20)   OCCURS 20 TIMES.
+006400     05  WS-CATEGORY-CANDIDATE   PIC X(20).
+006500*
+006600 PROCEDURE DIVISION.
+006700*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006940     PERFORM 1100-OPERATOR-LOGIN THRU 1100-EXIT.
+006950     PERFORM 1300-CHECK-RESTART THRU 1300-EXIT.
+006960     PERFORM 1400-ASK-LANGUAGE THRU 1400-EXIT.
+006965*    NOTE: BATCH-MODE-IS-ON IS ALREADY KNOWN HERE (SET IN
+006966*    1000-INITIALIZE), BUT THE OPERATOR-ID AND LANGUAGE PROMPTS
+006967*    ABOVE STILL RUN AHEAD OF IT FOR BOTH MODES - SEE THE
+006968*    2025-06-16 MODIFICATION-HISTORY NOTE.
+006970     IF BATCH-MODE-IS-ON
+006980         PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+006990     ELSE
+007000         PERFORM 2000-PROCESS-QUESTION THRU 2000-EXIT
+007050     END-IF.
+007100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007200     STOP RUN.
+007300*
+007400*****************************************************************
+007500* 1000-INITIALIZE  --  OPEN THE AUDIT LOG, THE AD MASTER, THE
+007510*    CHECKPOINT FILE, THE OPERATOR MASTER AND THE ABUSE
+007515*    EXCEPTION FILE.
+007600*****************************************************************
+007700 1000-INITIALIZE.
+007800     PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT.
+008000     OPEN INPUT KLEINANZEIGEN-MASTER.
+008100     IF WS-MASTER-STATUS = "00"
+008200         SET MASTER-FILE-IS-OPEN TO TRUE
+008300     END-IF.
+008310     PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT.
+008320     OPEN INPUT OPERATOR-MASTER.
+008330     IF WS-OPER-STATUS = "00"
+008340         SET OPERATOR-FILE-IS-OPEN TO TRUE
+008350     END-IF.
+008360     OPEN INPUT MUTTI-BATCH-IN.
+008370     IF WS-BATCH-IN-STATUS = "00"
+008380         SET BATCH-MODE-IS-ON TO TRUE
+008390         OPEN OUTPUT MUTTI-BATCH-OUT
+008395         SET BATCH-OUT-IS-OPEN TO TRUE
+008400     END-IF.
+008401     PERFORM 1250-OPEN-ABUSE-EXC THRU 1250-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008505*
+008506*****************************************************************
+008507* 1150-OPEN-AUDIT-LOG  --  OPEN MUTTI-AUDIT-LOG FOR EXTEND.
+008508*    OPEN EXTEND DOES NOT CREATE A MISSING FILE, SO ON A FRESH
+008509*    DEPLOYMENT WHERE MUTTIAUD HAS NEVER BEEN WRITTEN, CREATE IT
+008509*    BY OPENING OUTPUT ONCE, THEN REOPEN FOR EXTEND - THE SAME
+008509*    SELF-HEALING PATTERN 1200-OPEN-CHECKPOINT USES FOR MUTTICKP.
+008509*****************************************************************
+008510 1150-OPEN-AUDIT-LOG.
+008511     OPEN EXTEND MUTTI-AUDIT-LOG.
+008512     IF WS-AUDIT-STATUS NOT = "00"
+008513         OPEN OUTPUT MUTTI-AUDIT-LOG
+008514         CLOSE MUTTI-AUDIT-LOG
+008515         OPEN EXTEND MUTTI-AUDIT-LOG
+008516     END-IF.
+008517     SET AUDIT-FILE-IS-OPEN TO TRUE.
+008518 1150-EXIT.
+008519     EXIT.
+008510*
+008511*****************************************************************
+008512* 1100-OPERATOR-LOGIN  --  ASK FOR AN OPERATOR ID AND VALIDATE
+008513*    IT AGAINST OPERATOR-MASTER BEFORE ANY QUESTION IS ANSWERED.
+008514*    THE ID STAYS STAMPED ON EVERY AUDIT RECORD THIS SESSION
+008515*    WRITES, INCLUDING A RESTARTED LEFTOVER QUESTION.  IF
+008515*    OPERATOR-MASTER DID NOT OPEN, THERE IS NO WAY TO VALIDATE
+008515*    ANY ID, SO MUTTI ABENDS HERE INSTEAD OF LOOPING FOREVER ON
+008515*    A READ OF AN UNOPENED FILE.
+008516*****************************************************************
+008517 1100-OPERATOR-LOGIN.
+008517     IF NOT OPERATOR-FILE-IS-OPEN
+008517         DISPLAY "Mitarbeiter-Datei nicht verfuegbar - Abbruch"
+008517         PERFORM 8000-TERMINATE THRU 8000-EXIT
+008517         STOP RUN
+008517     END-IF.
+008518     MOVE "N" TO WS-OPER-LOGIN-SW.
+008519     PERFORM 1110-ASK-OPERATOR-ID THRU 1110-EXIT
+008520         UNTIL OPERATOR-LOGIN-OK.
+008519     MOVE WS-OPERATOR-ID TO WS-LOGGED-ON-OPERATOR.
+008521 1100-EXIT.
+008522     EXIT.
+008523*
+008524 1110-ASK-OPERATOR-ID.
+008525     DISPLAY "Mitarbeiter-Kennung:".
+008526     ACCEPT WS-OPERATOR-ID.
+008527     IF WS-OPERATOR-ID = SPACES
+008528         DISPLAY "Kennung darf nicht leer sein"
+008529     ELSE
+008530         MOVE SPACES TO KA-OPR-ID
+008531         MOVE WS-OPERATOR-ID TO KA-OPR-ID
+008532         READ OPERATOR-MASTER
+008533             INVALID KEY
+008534                 DISPLAY "Unbekannte Kennung, bitte erneut"
+008535             NOT INVALID KEY
+008536                 IF KA-OPR-IS-ACTIVE
+008537                     SET OPERATOR-LOGIN-OK TO TRUE
+008538                 ELSE
+008539                     DISPLAY "Kennung gesperrt, bitte erneut"
+008540                 END-IF
+008541         END-READ
+008542     END-IF.
+008543 1110-EXIT.
+008544     EXIT.
+008545*
+008520*****************************************************************
+008530* 1200-OPEN-CHECKPOINT  --  OPEN MUTTI-CHECKPOINT FOR UPDATE.
+008540*    IF THIS IS THE VERY FIRST RUN THE FILE WON'T EXIST YET, SO
+008550*    CREATE IT AND SEED RELATIVE RECORD 1 AS COMPLETE/EMPTY.
+008560*****************************************************************
+008570 1200-OPEN-CHECKPOINT.
+008580     OPEN I-O MUTTI-CHECKPOINT.
+008590     IF WS-CKPT-STATUS NOT = "00"
+008600         OPEN OUTPUT MUTTI-CHECKPOINT
+008610         MOVE SPACES TO KA-CKPT-REC
+008620         SET KA-CKPT-COMPLETE TO TRUE
+008630         MOVE 1 TO WS-CKPT-RRN
+008640         WRITE KA-CKPT-REC
+008650         CLOSE MUTTI-CHECKPOINT
+008660         OPEN I-O MUTTI-CHECKPOINT
+008670     END-IF.
+008680     SET CKPT-FILE-IS-OPEN TO TRUE.
+008690 1200-EXIT.
+008700     EXIT.
+008701*
+008702*****************************************************************
+008703* 1250-OPEN-ABUSE-EXC  --  OPEN MUTTI-ABUSE-EXC FOR EXTEND.  SAME
+008704*    CREATE-ON-FIRST-OPEN LOGIC AS 1150-OPEN-AUDIT-LOG, SINCE
+008705*    OPEN EXTEND ALSO WILL NOT CREATE A MISSING MUTTIEXC.
+008706*****************************************************************
+008707 1250-OPEN-ABUSE-EXC.
+008708     OPEN EXTEND MUTTI-ABUSE-EXC.
+008709     IF WS-EXC-STATUS NOT = "00"
+008710         OPEN OUTPUT MUTTI-ABUSE-EXC
+008711         CLOSE MUTTI-ABUSE-EXC
+008712         OPEN EXTEND MUTTI-ABUSE-EXC
+008713     END-IF.
+008714     SET EXC-FILE-IS-OPEN TO TRUE.
+008715 1250-EXIT.
+008716     EXIT.
+008710*
+008720*****************************************************************
+008730* 1300-CHECK-RESTART  --  IF THE CHECKPOINT RECORD WAS LEFT
+008740*    IN-PROGRESS BY A PRIOR RUN, THAT QUESTION WAS NEVER
+008750*    ANSWERED (ABEND OR DROPPED SESSION).  ANSWER IT NOW
+008760*    BEFORE ASKING FOR ANYTHING NEW.  THE LEFTOVER QUESTION IS
+008765*    ANSWERED IN THE LANGUAGE AND UNDER THE OPERATOR ID IT WAS
+008766*    ORIGINALLY ASKED UNDER, NOT WHATEVER THE CURRENT CALLER
+008767*    PICKS OR LOGS ON AS LATER - WS-OPERATOR-ID IS PUT BACK TO
+008768*    THE CURRENTLY LOGGED-ON OPERATOR AS SOON AS THE LEFTOVER
+008769*    QUESTION IS AUDITED SO IT DOES NOT LEAK INTO THE REST OF
+008769*    THE RUN.  A LEFTOVER LEFT BY (OR RESUMED INTO) A BATCH RUN
+008769*    IS SKIPPED HERE WHEN THIS CALL IS ALSO GOING TO ENTER BATCH
+008769*    MODE, SINCE MUTTI-BATCH-IN HAS NO STORED BOOKMARK OF HOW FAR
+008769*    THAT PRIOR RUN GOT - 2500-PROCESS-BATCH WILL ANSWER IT ONCE,
+008769*    CORRECTLY, BY REPLAYING MUTTIBIN FROM ITS FIRST RECORD;
+008769*    RECOVERING IT HERE TOO WOULD BOTH ANSWER IT TO THE CONSOLE
+008769*    INSTEAD OF MUTTIBOT AND DOUBLE-COUNT IT ON THE AUDIT LOG AND
+008769*    DAILY REPORT.  A LEFTOVER LEFT BY AN INTERACTIVE RUN IS
+008769*    ALWAYS RECOVERED HERE, EVEN WHEN THIS CALL GOES ON TO ENTER
+008769*    BATCH MODE, SINCE THAT IS ITS ONLY CHANCE OF EVER BEING
+008769*    ANSWERED - KA-CKPT-MODE IS HOW THIS PARAGRAPH TELLS THE TWO
+008769*    CASES APART.
+008770*****************************************************************
+008780 1300-CHECK-RESTART.
+008790     MOVE 1 TO WS-CKPT-RRN.
+008800     READ MUTTI-CHECKPOINT
+008810         INVALID KEY
+008820             CONTINUE
+008830     END-READ.
+008840     IF KA-CKPT-IN-PROGRESS
+008841         AND NOT (BATCH-MODE-IS-ON AND KA-CKPT-FROM-BATCH)
+008850         DISPLAY "Offene Frage aus vorherigem Lauf:"
+008860         DISPLAY KA-CKPT-INPUT
+008870         MOVE KA-CKPT-INPUT TO USER-INPUT
+008871         IF KA-CKPT-LANG NOT = SPACES
+008872             MOVE KA-CKPT-LANG TO WS-LANG-CODE
+008873         END-IF
+008874         IF KA-CKPT-OPERATOR NOT = SPACES
+008875             MOVE KA-CKPT-OPERATOR TO WS-OPERATOR-ID
+008876         END-IF
+008880         PERFORM 5000-BUILD-RESPONSE THRU 5000-EXIT
+008890         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+008900         DISPLAY WS-RESPONSE-TEXT
+008901         MOVE WS-LOGGED-ON-OPERATOR TO WS-OPERATOR-ID
+008910         PERFORM 7100-CHECKPOINT-COMPLETE THRU 7100-EXIT
+008920     END-IF.
+008930 1300-EXIT.
+008940     EXIT.
+008941*
+008942*****************************************************************
+008943* 1400-ASK-LANGUAGE  --  ASK THE CURRENT CALLER WHICH LANGUAGE
+008944*    THEY WANT TO BE ANSWERED IN.  AN INVALID OR BLANK REPLY
+008945*    DEFAULTS TO GERMAN.  WS-SESSION-LANG KEEPS THIS AS THE
+008945*    FALLBACK LANGUAGE FOR ANY BATCH RECORD THAT DOES NOT CARRY
+008945*    ITS OWN LANGUAGE CODE (SEE 2520-PROCESS-ONE-BATCH-RECORD).
+008946*****************************************************************
+008947 1400-ASK-LANGUAGE.
+008948     DISPLAY "Sprache / Language / Dil (DE/EN/TR):".
+008949     ACCEPT WS-LANG-CODE.
+008950     INSPECT WS-LANG-CODE CONVERTING
+008951         "abcdefghijklmnopqrstuvwxyz" TO
+008952         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+008953     IF NOT LANG-IS-DE AND NOT LANG-IS-EN AND NOT LANG-IS-TR
+008954         MOVE "DE" TO WS-LANG-CODE
+008955     END-IF.
+008955     MOVE WS-LANG-CODE TO WS-SESSION-LANG.
+008956 1400-EXIT.
+008957     EXIT.
+008600*
+008700*****************************************************************
+008800* 2000-PROCESS-QUESTION  --  ACCEPT ONE QUESTION AND ANSWER IT.
+008900*****************************************************************
+009000 2000-PROCESS-QUESTION.
+009010     MOVE "N" TO WS-VALID-INPUT-SW.
+009020     PERFORM 2100-ASK-ONE-QUESTION THRU 2100-EXIT
+009030         UNTIL GOT-VALID-INPUT.
+009200     PERFORM 7000-CHECKPOINT-IN-PROGRESS THRU 7000-EXIT.
+009300     PERFORM 5000-BUILD-RESPONSE THRU 5000-EXIT.
+009400     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+009500     DISPLAY WS-RESPONSE-TEXT.
+009550     PERFORM 7100-CHECKPOINT-COMPLETE THRU 7100-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009710*
+009720*****************************************************************
+009730* 2100-ASK-ONE-QUESTION  --  ACCEPT USER-INPUT.  A BLANK OR
+009740*    ALL-SPACES ANSWER IS LOGGED AS AN INVALID SUBMISSION AND
+009750*    RE-ASKED FOR; IT NEVER REACHES THE AD/FAQ LOOKUP.
+009760*****************************************************************
+009770 2100-ASK-ONE-QUESTION.
+009775     EVALUATE TRUE
+009776         WHEN LANG-IS-EN
+009777             DISPLAY "Ask me something:"
+009778         WHEN LANG-IS-TR
+009779             DISPLAY "Bana bir sey sor:"
+009780         WHEN OTHER
+009781             DISPLAY "Frag mich etwas:"
+009782     END-EVALUATE.
+009790     ACCEPT USER-INPUT.
+009800     IF USER-INPUT = SPACES
+009805         EVALUATE TRUE
+009806             WHEN LANG-IS-EN
+009807                 DISPLAY "you have to write something"
+009808             WHEN LANG-IS-TR
+009809                 DISPLAY "bir sey yazman gerekiyor"
+009810             WHEN OTHER
+009811                 DISPLAY "du musst schon was schreiben"
+009812         END-EVALUATE
+009820         PERFORM 6100-WRITE-BLANK-AUDIT-RECORD THRU 6100-EXIT
+009830     ELSE
+009840         SET GOT-VALID-INPUT TO TRUE
+009850     END-IF.
+009860 2100-EXIT.
+009870     EXIT.
+009880*
+009881*****************************************************************
+009882* 2500-PROCESS-BATCH  --  REPLAY EVERY QUESTION IN MUTTI-BATCH-IN
+009883*    AND WRITE EACH GENERATED RESPONSE TO MUTTI-BATCH-OUT, ONE
+009884*    FOR ONE, INSTEAD OF ASKING INTERACTIVELY.  EACH RECORD MAY
+009884*    CARRY ITS OWN LANGUAGE CODE IN BATCH-IN-LANG SO A SINGLE
+009884*    BATCH FILE CAN MIX QUESTIONS ACROSS DE/EN/TR; A BLANK OR
+009884*    INVALID CODE FALLS BACK TO THE LANGUAGE ASKED AT START-UP.
+009885*****************************************************************
+009886 2500-PROCESS-BATCH.
+009887     MOVE "N" TO WS-BATCH-EOF-SW.
+009888     PERFORM 2510-READ-BATCH-RECORD THRU 2510-EXIT.
+009889     PERFORM 2520-PROCESS-ONE-BATCH-RECORD THRU 2520-EXIT
+009890         UNTIL BATCH-AT-END.
+009891 2500-EXIT.
+009892     EXIT.
+009893*
+009894 2510-READ-BATCH-RECORD.
+009895     READ MUTTI-BATCH-IN
+009896         AT END
+009897             SET BATCH-AT-END TO TRUE
+009898     END-READ.
+009899 2510-EXIT.
+009900     EXIT.
+009901*
+009902 2520-PROCESS-ONE-BATCH-RECORD.
+009902     MOVE WS-SESSION-LANG TO WS-LANG-CODE.
+009902     IF BATCH-IN-LANG NOT = SPACES
+009902         MOVE BATCH-IN-LANG TO WS-LANG-CODE
+009902         INSPECT WS-LANG-CODE CONVERTING
+009902             "abcdefghijklmnopqrstuvwxyz" TO
+009902             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+009902         IF NOT LANG-IS-DE AND NOT LANG-IS-EN AND NOT LANG-IS-TR
+009902             MOVE WS-SESSION-LANG TO WS-LANG-CODE
+009902         END-IF
+009902     END-IF.
+009903     MOVE BATCH-IN-TEXT TO USER-INPUT.
+009904     IF USER-INPUT = SPACES
+009905         PERFORM 6100-WRITE-BLANK-AUDIT-RECORD THRU 6100-EXIT
+009906         EVALUATE TRUE
+009907             WHEN LANG-IS-EN
+009908                 MOVE "you have to write something"
+009909                   TO BATCH-OUT-REC
+009910             WHEN LANG-IS-TR
+009911                 MOVE "bir sey yazman gerekiyor"
+009912                   TO BATCH-OUT-REC
+009913             WHEN OTHER
+009914                 MOVE "du musst schon was schreiben"
+009915                   TO BATCH-OUT-REC
+009916         END-EVALUATE
+009917     ELSE
+009918         PERFORM 7000-CHECKPOINT-IN-PROGRESS THRU 7000-EXIT
+009919         PERFORM 5000-BUILD-RESPONSE THRU 5000-EXIT
+009920         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+009921         MOVE WS-RESPONSE-TEXT TO BATCH-OUT-REC
+009922         PERFORM 7100-CHECKPOINT-COMPLETE THRU 7100-EXIT
+009923     END-IF.
+009924     WRITE BATCH-OUT-REC.
+009925     PERFORM 2510-READ-BATCH-RECORD THRU 2510-EXIT.
+009926 2520-EXIT.
+009927     EXIT.
+009928*
+009900*****************************************************************
+010000* 3000-LOOKUP-MASTER  --  TRY TO MATCH USER-INPUT TO A REAL AD.
+010100*    FIRST TRY EVERY WORD AS AN AD ID (KEYED READ).  IF NONE
+010200*    OF THE WORDS IS A KNOWN AD ID, TRY EVERY WORD AS A
+010300*    CATEGORY NAME (SEQUENTIAL SCAN).
+010400*****************************************************************
+010500 3000-LOOKUP-MASTER.
+010600     MOVE "N" TO WS-MASTER-FOUND-SW.
+010700     IF MASTER-FILE-IS-OPEN
+010800         PERFORM 3100-SPLIT-INPUT-WORDS THRU 3100-EXIT
+010900         PERFORM 3200-TRY-AD-ID-WORD THRU 3200-EXIT
+011000             VARYING WS-WORD-IDX FROM 1 BY 1
+011100             UNTIL WS-WORD-IDX > WS-WORD-COUNT
+011200                 OR MASTER-AD-FOUND
+011300         IF NOT MASTER-AD-FOUND
+011400             PERFORM 3300-TRY-CATEGORY-WORD THRU 3300-EXIT
+011500                 VARYING WS-WORD-IDX FROM 1 BY 1
+011600                 UNTIL WS-WORD-IDX > WS-WORD-COUNT
+011700                     OR MASTER-AD-FOUND
+011800         END-IF
+011900     END-IF.
+012000 3000-EXIT.
+012100     EXIT.
+012200*
+012300*****************************************************************
+012400* 3100-SPLIT-INPUT-WORDS  --  BREAK USER-INPUT INTO WS-WORD(1:20).
+012500*****************************************************************
+012600 3100-SPLIT-INPUT-WORDS.
+012700     MOVE SPACES TO WS-WORD-TABLE.
+012800     MOVE ZERO TO WS-WORD-COUNT.
+012900     UNSTRING USER-INPUT DELIMITED BY ALL SPACE
+013000         INTO WS-WORD(01) WS-WORD(02) WS-WORD(03) WS-WORD(04)
+013100              WS-WORD(05) WS-WORD(06) WS-WORD(07) WS-WORD(08)
+013200              WS-WORD(09) WS-WORD(10) WS-WORD(11) WS-WORD(12)
+013300              WS-WORD(13) WS-WORD(14) WS-WORD(15) WS-WORD(16)
+013400              WS-WORD(17) WS-WORD(18) WS-WORD(19) WS-WORD(20)
+013500         TALLYING IN WS-WORD-COUNT.
+013550     INSPECT WS-WORD-TABLE CONVERTING
+013560         "abcdefghijklmnopqrstuvwxyz" TO
+013570         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+013580     PERFORM 3110-STRIP-WORD-PUNCTUATION THRU 3110-EXIT
+013590         VARYING WS-WORD-IDX FROM 1 BY 1
+013595         UNTIL WS-WORD-IDX > WS-WORD-COUNT.
+013600 3100-EXIT.
+013700     EXIT.
+013750*
+013760*****************************************************************
+013770* 3110-STRIP-WORD-PUNCTUATION  --  DROP A TRAILING ./,/?/! SO
+013780*    PUNCTUATED WORDS STILL MATCH THE AD-ID/FAQ/ABUSE TABLES.
+013790*****************************************************************
+013795 3110-STRIP-WORD-PUNCTUATION.
+013796     UNSTRING WS-WORD(WS-WORD-IDX) DELIMITED BY "." OR ","
+013797         OR "?" OR "!"
+013798         INTO WS-WORD(WS-WORD-IDX).
+013799 3110-EXIT.
+013800     EXIT.
+013900*****************************************************************
+014000* 3200-TRY-AD-ID-WORD  --  IF THIS WORD LOOKS LIKE AN AD ID,
+014100*    TRY A DIRECT KEYED READ OF KLEINANZEIGEN-MASTER.
+014200*****************************************************************
+014300 3200-TRY-AD-ID-WORD.
+014400     IF WS-WORD(WS-WORD-IDX)(1:2) = "AD"
+014500         MOVE SPACES TO KA-MST-AD-ID
+014600         MOVE WS-WORD(WS-WORD-IDX) TO KA-MST-AD-ID
+014700         READ KLEINANZEIGEN-MASTER
+014800             INVALID KEY
+014900                 CONTINUE
+015000             NOT INVALID KEY
+015100                 SET MASTER-AD-FOUND TO TRUE
+015200         END-READ
+015300     END-IF.
+015400 3200-EXIT.
+015500     EXIT.
+015600*
+015700*****************************************************************
+015800* 3300-TRY-CATEGORY-WORD  --  TREAT THIS WORD AS A CATEGORY
+015900*    NAME AND SCAN THE MASTER FILE SEQUENTIALLY FOR A MATCH.
+016000*****************************************************************
+016100 3300-TRY-CATEGORY-WORD.
+016200     MOVE SPACES TO WS-CATEGORY-CANDIDATE.
+016300     MOVE WS-WORD(WS-WORD-IDX) TO WS-CATEGORY-CANDIDATE.
+016400     IF WS-CATEGORY-CANDIDATE NOT = SPACES
+016500         PERFORM 3310-SCAN-MASTER-BY-CATEGORY THRU 3310-EXIT
+016600     END-IF.
+016700 3300-EXIT.
+016800     EXIT.
+016900*
+017000 3310-SCAN-MASTER-BY-CATEGORY.
+017100     MOVE LOW-VALUES TO KA-MST-AD-ID.
+017200     MOVE "N" TO WS-AT-END-SW.
+017300     START KLEINANZEIGEN-MASTER KEY IS NOT LESS THAN KA-MST-AD-ID
+017400         INVALID KEY
+017500             MOVE "Y" TO WS-AT-END-SW
+017600     END-START.
+017700     PERFORM 3320-READ-NEXT-AND-COMPARE THRU 3320-EXIT
+017800         UNTIL WS-AT-END-SW = "Y" OR MASTER-AD-FOUND.
+017900 3310-EXIT.
+018000     EXIT.
+018100*
+018200 3320-READ-NEXT-AND-COMPARE.
+018300     READ KLEINANZEIGEN-MASTER NEXT RECORD
+018400         AT END
+018500             MOVE "Y" TO WS-AT-END-SW
+018600     END-READ.
+018700     IF WS-AT-END-SW NOT = "Y"
+018800         IF KA-MST-CATEGORY = WS-CATEGORY-CANDIDATE
+018900             SET MASTER-AD-FOUND TO TRUE
+019000         END-IF
+019100     END-IF.
+019200 3320-EXIT.
+019300     EXIT.
+019400*
+019410*****************************************************************
+019420* 4000-LOOKUP-FAQ  --  CHECK USER-INPUT'S WORDS AGAINST THE
+019430*    COMPILE-TIME FAQ TABLE (COPY KAFAQTAB).
+019440*****************************************************************
+019450 4000-LOOKUP-FAQ.
+019460     MOVE "N" TO WS-FAQ-FOUND-SW.
+019470     PERFORM 4100-SCAN-WORD-AGAINST-FAQ THRU 4100-EXIT
+019480         VARYING WS-WORD-IDX FROM 1 BY 1
+019490         UNTIL WS-WORD-IDX > WS-WORD-COUNT
+019491             OR FAQ-KEYWORD-FOUND.
+019492 4000-EXIT.
+019493     EXIT.
+019494*
+019495 4100-SCAN-WORD-AGAINST-FAQ.
+019496     PERFORM 4110-COMPARE-ONE-FAQ-ENTRY THRU 4110-EXIT
+019497         VARYING WS-FAQ-IDX FROM 1 BY 1
+019498         UNTIL WS-FAQ-IDX > KA-FAQ-ENTRY-MAX
+019499             OR FAQ-KEYWORD-FOUND.
+019500 4100-EXIT.
+019510     EXIT.
+019520*
+019530 4110-COMPARE-ONE-FAQ-ENTRY.
+019540     IF WS-WORD(WS-WORD-IDX) = KA-FAQ-KEYWORD(WS-FAQ-IDX)
+019545         AND KA-FAQ-LANG(WS-FAQ-IDX) = WS-LANG-CODE
+019550         MOVE KA-FAQ-KEYWORD(WS-FAQ-IDX) TO WS-MATCHED-KEYWORD
+019560         MOVE KA-FAQ-REPLY(WS-FAQ-IDX)   TO WS-MATCHED-REPLY-TEXT
+019570         SET FAQ-KEYWORD-FOUND TO TRUE
+019580     END-IF.
+019590 4110-EXIT.
+019600     EXIT.
+019610*
+019620*****************************************************************
+019630* 4500-CHECK-ABUSE  --  CHECK USER-INPUT'S WORDS AGAINST THE
+019640*    COMPILE-TIME ABUSIVE-TERMS TABLE (COPY KAABUSE) BEFORE ANY
+019650*    AD OR FAQ LOOKUP IS ATTEMPTED.
+019660*****************************************************************
+019670 4500-CHECK-ABUSE.
+019680     MOVE "N" TO WS-ABUSE-FOUND-SW.
+019690     PERFORM 4510-SCAN-WORD-AGAINST-ABUSE THRU 4510-EXIT
+019700         VARYING WS-WORD-IDX FROM 1 BY 1
+019710         UNTIL WS-WORD-IDX > WS-WORD-COUNT
+019720             OR ABUSE-DETECTED.
+019730 4500-EXIT.
+019740     EXIT.
+019750*
+019760 4510-SCAN-WORD-AGAINST-ABUSE.
+019770     PERFORM 4520-COMPARE-ONE-ABUSE-TERM THRU 4520-EXIT
+019780         VARYING WS-ABUSE-IDX FROM 1 BY 1
+019790         UNTIL WS-ABUSE-IDX > KA-ABUSE-ENTRY-MAX
+019800             OR ABUSE-DETECTED.
+019810 4510-EXIT.
+019820     EXIT.
+019830*
+019840 4520-COMPARE-ONE-ABUSE-TERM.
+019850     IF WS-WORD(WS-WORD-IDX) = KA-ABUSE-ENTRY(WS-ABUSE-IDX)
+019860         SET ABUSE-DETECTED TO TRUE
+019870     END-IF.
+019880 4520-EXIT.
+019890     EXIT.
+019900*
+019910*****************************************************************
+019920* 5000-BUILD-RESPONSE  --  DECIDE WHAT TO TELL THE CALLER.
+019930*****************************************************************
+020000 5000-BUILD-RESPONSE.
+020010     MOVE SPACES TO WS-MATCHED-KEYWORD.
+020012     PERFORM 3100-SPLIT-INPUT-WORDS THRU 3100-EXIT.
+020014     PERFORM 4500-CHECK-ABUSE THRU 4500-EXIT.
+020016     IF ABUSE-DETECTED
+020018         PERFORM 6200-WRITE-ABUSE-EXCEPTION THRU 6200-EXIT
+020019         SET MATCH-IS-ABUSE TO TRUE
+020021         EVALUATE TRUE
+020022             WHEN LANG-IS-EN
+020023               MOVE "please keep it civil" TO WS-RESPONSE-TEXT
+020024             WHEN LANG-IS-TR
+020025               MOVE "lutfen kaba olma" TO WS-RESPONSE-TEXT
+020026             WHEN OTHER
+020027               MOVE "bitte keine beschimpfungen"
+020027                 TO WS-RESPONSE-TEXT
+020028         END-EVALUATE
+020029     ELSE
+020020     PERFORM 3000-LOOKUP-MASTER THRU 3000-EXIT
+020030     IF MASTER-AD-FOUND
+020040         PERFORM 5100-FORMAT-AD-RESPONSE THRU 5100-EXIT
+020050         SET MATCH-IS-AD TO TRUE
+020060         MOVE KA-MST-AD-ID TO WS-MATCHED-KEYWORD
+020070     ELSE
+020080         PERFORM 4000-LOOKUP-FAQ THRU 4000-EXIT
+020090         IF FAQ-KEYWORD-FOUND
+020100             MOVE WS-MATCHED-REPLY-TEXT TO WS-RESPONSE-TEXT
+020110             SET MATCH-IS-FAQ TO TRUE
+020120         ELSE
+020125         EVALUATE TRUE
+020126             WHEN LANG-IS-EN
+020127               MOVE "read the ad, genius" TO WS-RESPONSE-TEXT
+020128             WHEN LANG-IS-TR
+020129               MOVE "ilani oku be dahi" TO WS-RESPONSE-TEXT
+020130             WHEN OTHER
+020131               MOVE "lies die anzeige, idiot" TO WS-RESPONSE-TEXT
+020132         END-EVALUATE
+020140             SET MATCH-IS-NONE TO TRUE
+020150         END-IF
+020160     END-IF
+020161     END-IF.
+020170 5000-EXIT.
+020180     EXIT.
+020700*
+020800 5100-FORMAT-AD-RESPONSE.
+020900     MOVE SPACES TO WS-RESPONSE-TEXT.
+020950     MOVE KA-MST-PRICE TO WS-MST-PRICE-ED.
+021000     STRING "Anzeige " DELIMITED BY SIZE
+021100            KA-MST-AD-ID DELIMITED BY SPACE
+021200            ": " DELIMITED BY SIZE
+021300            KA-MST-CATEGORY DELIMITED BY SPACE
+021400            ", " DELIMITED BY SIZE
+021500            WS-MST-PRICE-ED DELIMITED BY SIZE
+021600            " EUR, Verkaeufer " DELIMITED BY SIZE
+021700            KA-MST-SELLER DELIMITED BY SPACE
+021800            " - " DELIMITED BY SIZE
+021900            KA-MST-DESCRIPTION DELIMITED BY SPACE
+022000       INTO WS-RESPONSE-TEXT
+022100     END-STRING.
+022200 5100-EXIT.
+022300     EXIT.
+022400*
+022500*****************************************************************
+022600* 6000-WRITE-AUDIT-RECORD  --  STAMP AND LOG THE RAW QUESTION.
+022700*****************************************************************
+022800 6000-WRITE-AUDIT-RECORD.
+022900     MOVE SPACES TO KA-AUDIT-REC.
+023000     ACCEPT KA-AUD-DATE FROM DATE YYYYMMDD.
+023100     ACCEPT KA-AUD-TIME FROM TIME.
+023200     MOVE USER-INPUT TO KA-AUD-INPUT.
+023210     MOVE WS-MATCH-TYPE TO KA-AUD-MATCH-TYPE.
+023220     MOVE WS-MATCHED-KEYWORD TO KA-AUD-KEYWORD.
+023225     MOVE WS-LANG-CODE TO KA-AUD-LANG.
+023227     MOVE WS-OPERATOR-ID TO KA-AUD-OPERATOR.
+023300     WRITE KA-AUDIT-REC.
+023400 6000-EXIT.
+023500     EXIT.
+023510*
+023520*****************************************************************
+023530* 6100-WRITE-BLANK-AUDIT-RECORD  --  LOG A BLANK SUBMISSION.
+023540*****************************************************************
+023550 6100-WRITE-BLANK-AUDIT-RECORD.
+023560     MOVE SPACES TO KA-AUDIT-REC.
+023570     ACCEPT KA-AUD-DATE FROM DATE YYYYMMDD.
+023580     ACCEPT KA-AUD-TIME FROM TIME.
+023590     MOVE USER-INPUT TO KA-AUD-INPUT.
+023600     SET MATCH-IS-BLANK TO TRUE.
+023610     MOVE WS-MATCH-TYPE TO KA-AUD-MATCH-TYPE.
+023615     MOVE WS-LANG-CODE TO KA-AUD-LANG.
+023617     MOVE WS-OPERATOR-ID TO KA-AUD-OPERATOR.
+023620     WRITE KA-AUDIT-REC.
+023630 6100-EXIT.
+023640     EXIT.
+023641*
+023642*****************************************************************
+023643* 6200-WRITE-ABUSE-EXCEPTION  --  LOG A QUESTION THAT MATCHED THE
+023644*    ABUSIVE-TERMS TABLE TO MUTTI-ABUSE-EXC INSTEAD OF ANSWERING
+023645*    IT NORMALLY.  THE USUAL AUDIT RECORD IS STILL WRITTEN BY
+023646*    6000-WRITE-AUDIT-RECORD WITH KA-AUD-MATCH-TYPE OF "ABUSE".
+023647*****************************************************************
+023648 6200-WRITE-ABUSE-EXCEPTION.
+023649     MOVE SPACES TO KA-EXC-REC.
+023650     ACCEPT KA-EXC-DATE FROM DATE YYYYMMDD.
+023651     ACCEPT KA-EXC-TIME FROM TIME.
+023652     MOVE USER-INPUT TO KA-EXC-INPUT.
+023653     MOVE WS-LANG-CODE TO KA-EXC-LANG.
+023654     MOVE WS-OPERATOR-ID TO KA-EXC-OPERATOR.
+023655     WRITE KA-EXC-REC.
+023656 6200-EXIT.
+023657     EXIT.
+023658*
+023660*****************************************************************
+023670* 7000-CHECKPOINT-IN-PROGRESS  --  RECORD THAT THIS QUESTION
+023680*    HAS BEEN ACCEPTED BUT NOT YET ANSWERED.  KA-CKPT-MODE IS
+023685*    STAMPED SO 1300-CHECK-RESTART KNOWS WHETHER A LEFTOVER
+023687*    RECORD CAME FROM A BATCH OR AN INTERACTIVE RUN.
+023690*****************************************************************
+023700 7000-CHECKPOINT-IN-PROGRESS.
+023710     MOVE 1 TO WS-CKPT-RRN.
+023720     MOVE SPACES TO KA-CKPT-REC.
+023730     SET KA-CKPT-IN-PROGRESS TO TRUE.
+023740     ACCEPT KA-CKPT-DATE FROM DATE YYYYMMDD.
+023750     ACCEPT KA-CKPT-TIME FROM TIME.
+023760     MOVE USER-INPUT TO KA-CKPT-INPUT.
+023765     MOVE WS-LANG-CODE TO KA-CKPT-LANG.
+023767     MOVE WS-OPERATOR-ID TO KA-CKPT-OPERATOR.
+023768     IF BATCH-MODE-IS-ON
+023769         SET KA-CKPT-FROM-BATCH TO TRUE
+023769     ELSE
+023769         SET KA-CKPT-FROM-INTERACTIVE TO TRUE
+023769     END-IF.
+023770     REWRITE KA-CKPT-REC.
+023780 7000-EXIT.
+023790     EXIT.
+023800*
+023810*****************************************************************
+023820* 7100-CHECKPOINT-COMPLETE  --  RECORD THAT THE IN-FLIGHT
+023830*    QUESTION HAS BEEN ANSWERED AND AUDITED.
+023840*****************************************************************
+023850 7100-CHECKPOINT-COMPLETE.
+023860     MOVE 1 TO WS-CKPT-RRN.
+023870     SET KA-CKPT-COMPLETE TO TRUE.
+023880     REWRITE KA-CKPT-REC.
+023890 7100-EXIT.
+023900     EXIT.
+023910*
+023920*****************************************************************
+023930* 8000-TERMINATE  --  CLOSE FILES BEFORE STOP RUN.
+023940*****************************************************************
+024000 8000-TERMINATE.
+024100     IF AUDIT-FILE-IS-OPEN
+024200         CLOSE MUTTI-AUDIT-LOG
+024300         MOVE "N" TO WS-AUDIT-OPEN-SW
+024400     END-IF.
+024500     IF MASTER-FILE-IS-OPEN
+024600         CLOSE KLEINANZEIGEN-MASTER
+024700         MOVE "N" TO WS-MASTER-OPEN-SW
+024800     END-IF.
+024850     IF CKPT-FILE-IS-OPEN
+024860         CLOSE MUTTI-CHECKPOINT
+024870         MOVE "N" TO WS-CKPT-OPEN-SW
+024880     END-IF.
+024885     IF OPERATOR-FILE-IS-OPEN
+024886         CLOSE OPERATOR-MASTER
+024887         MOVE "N" TO WS-OPER-OPEN-SW
+024888     END-IF.
+024889     IF BATCH-MODE-IS-ON
+024890         CLOSE MUTTI-BATCH-IN
+024891     END-IF.
+024892     IF BATCH-OUT-IS-OPEN
+024893         CLOSE MUTTI-BATCH-OUT
+024894         MOVE "N" TO WS-BATCH-OUT-OPEN-SW
+024895     END-IF.
+024896     IF EXC-FILE-IS-OPEN
+024897         CLOSE MUTTI-ABUSE-EXC
+024898         MOVE "N" TO WS-EXC-OPEN-SW
+024899     END-IF.
+024900 8000-EXIT.
+025000     EXIT.
