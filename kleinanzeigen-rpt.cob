@@ -0,0 +1,302 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MUTTI-TAGESBERICHT.
+000300 AUTHOR. COBOL EXPERT.
+000400 INSTALLATION. KLEINANZEIGEN ONLINE-HILFE.
+000500 DATE-WRITTEN. 2025-05-28.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ----------------------------------------------------------
+001100*    2025-05-28 CJH  ORIGINAL VERSION.  READS MUTTI-AUDIT-LOG
+001200*                    (WRITTEN BY KLEINANZEIGEN-MUTTI) AND
+001300*                    PRINTS THE DAILY VOLUME AND RESPONSE-TYPE
+001400*                    SUMMARY FOR MANAGEMENT.
+001450*    2025-06-02 CJH  KAFAQTAB NOW CARRIES ONE ENTRY PER LANGUAGE
+001460*                    PER TOPIC, SO THE KEYWORD BREAKDOWN TABLE
+001470*                    WAS SIZED UP TO MATCH KA-FAQ-ENTRY-MAX.
+001480*    2025-06-05 CJH  ADDED A BREAKDOWN BY OPERATOR, BUILT AT
+001490*                    RUN TIME FROM KA-AUD-OPERATOR SINCE THE
+001495*                    SET OF OPERATORS IS NOT KNOWN AT COMPILE
+001496*                    TIME THE WAY THE FAQ TOPICS ARE.
+001500*****************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT MUTTI-AUDIT-LOG ASSIGN TO "MUTTIAUD"
+002000         ORGANIZATION IS SEQUENTIAL
+002050         FILE STATUS IS WS-AUDIT-STATUS.
+002100*
+002200     SELECT MUTTI-DAILY-RPT ASSIGN TO "MUTTIRPT"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400*
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  MUTTI-AUDIT-LOG
+002800     LABEL RECORDS ARE STANDARD.
+002900 COPY KAAUDIT.
+003000*
+003100 FD  MUTTI-DAILY-RPT
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  RPT-LINE                   PIC X(80).
+003400*
+003500 WORKING-STORAGE SECTION.
+003600 COPY KAFAQTAB.
+003700*
+003800 01  WS-SWITCHES.
+003900     05  WS-AUDIT-AT-END-SW      PIC X(01)   VALUE "N".
+004000         88  AUDIT-AT-END                VALUE "Y".
+004050     05  WS-AUDIT-OPEN-SW        PIC X(01)   VALUE "N".
+004060         88  AUDIT-FILE-IS-OPEN          VALUE "Y".
+004100*
+004110 01  WS-AUDIT-STATUS             PIC X(02).
+004200 01  WS-COUNTERS.
+004300     05  WS-TOTAL-COUNT          PIC 9(07)   COMP VALUE ZERO.
+004400     05  WS-BLANK-COUNT          PIC 9(07)   COMP VALUE ZERO.
+004500     05  WS-AD-COUNT             PIC 9(07)   COMP VALUE ZERO.
+004600     05  WS-NONE-COUNT           PIC 9(07)   COMP VALUE ZERO.
+004700     05  WS-ABUSE-COUNT          PIC 9(07)   COMP VALUE ZERO.
+004800     05  WS-FAQ-COUNT            PIC 9(07)   COMP VALUE ZERO
+004900                                 OCCURS 21 TIMES.
+005000*
+005100 01  WS-FAQ-IDX                  PIC 9(02)   COMP.
+005200 01  WS-RPT-COUNT-ED             PIC ZZZ,ZZ9.
+005300*
+005310 01  WS-OPERATOR-TABLE.
+005320     05  WS-OPER-ENTRY           OCCURS 50 TIMES.
+005330         10  WS-OPER-ENTRY-ID    PIC X(10).
+005340         10  WS-OPER-ENTRY-COUNT PIC 9(07)   COMP.
+005350 01  WS-OPER-ENTRY-MAX           PIC 9(02)   COMP VALUE ZERO.
+005352 77  WS-OPER-ENTRY-LIMIT         PIC 9(02)   COMP VALUE 50.
+005360 01  WS-OPER-IDX                 PIC 9(02)   COMP.
+005370 01  WS-OPER-FOUND-SW            PIC X(01)   VALUE "N".
+005380     88  OPERATOR-ENTRY-FOUND            VALUE "Y".
+005385 01  WS-OPER-OVERFLOW-SW         PIC X(01)   VALUE "N".
+005387     88  OPERATOR-TABLE-FULL             VALUE "Y".
+005390*
+005400 PROCEDURE DIVISION.
+005500*
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT
+005900         UNTIL AUDIT-AT-END.
+006000     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+006300*
+006400*****************************************************************
+006500* 1000-INITIALIZE  --  OPEN THE AUDIT LOG AND THE PRINT FILE.
+006550*    IF MUTTIAUD DOES NOT EXIST YET (NO QUESTIONS HAVE BEEN
+006560*    LOGGED TODAY), DO NOT ABEND - PRINT A REPORT OF ALL ZEROES
+006570*    INSTEAD, THE SAME AS AN EMPTY AUDIT LOG WOULD PRODUCE.
+006600*****************************************************************
+006700 1000-INITIALIZE.
+006800     OPEN INPUT MUTTI-AUDIT-LOG.
+006900     OPEN OUTPUT MUTTI-DAILY-RPT.
+006950     IF WS-AUDIT-STATUS = "00"
+006960         SET AUDIT-FILE-IS-OPEN TO TRUE
+006970         PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT
+006980     ELSE
+006990         SET AUDIT-AT-END TO TRUE
+006995     END-IF.
+007100 1000-EXIT.
+007200     EXIT.
+007300*
+007400*****************************************************************
+007500* 2000-READ-AND-TALLY  --  TALLY ONE AUDIT RECORD AND READ THE
+007600*    NEXT ONE.
+007700*****************************************************************
+007800 2000-READ-AND-TALLY.
+007900     EVALUATE TRUE
+008000         WHEN KA-AUD-IS-BLANK
+008100             ADD 1 TO WS-BLANK-COUNT
+008200         WHEN KA-AUD-IS-AD-MATCH
+008300             ADD 1 TO WS-AD-COUNT
+008400             ADD 1 TO WS-TOTAL-COUNT
+008500         WHEN KA-AUD-IS-ABUSE
+008600             ADD 1 TO WS-ABUSE-COUNT
+008700             ADD 1 TO WS-TOTAL-COUNT
+008800         WHEN KA-AUD-IS-FAQ-MATCH
+008900             ADD 1 TO WS-TOTAL-COUNT
+009000             PERFORM 3000-TALLY-FAQ-KEYWORD THRU 3000-EXIT
+009100         WHEN OTHER
+009200             ADD 1 TO WS-NONE-COUNT
+009300             ADD 1 TO WS-TOTAL-COUNT
+009400     END-EVALUATE.
+009450     IF NOT KA-AUD-IS-BLANK
+009460         PERFORM 3200-TALLY-OPERATOR THRU 3200-EXIT
+009470     END-IF.
+009500     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009800*
+009900 2100-READ-AUDIT-RECORD.
+010000     READ MUTTI-AUDIT-LOG
+010100         AT END
+010200             SET AUDIT-AT-END TO TRUE
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600*
+010700*****************************************************************
+010800* 3000-TALLY-FAQ-KEYWORD  --  FIND WHICH FAQ TABLE ENTRY THIS
+010900*    RECORD'S KEYWORD IS AND BUMP ITS COUNTER.
+011000*****************************************************************
+011100 3000-TALLY-FAQ-KEYWORD.
+011200     PERFORM 3100-COMPARE-ONE-KEYWORD THRU 3100-EXIT
+011300         VARYING WS-FAQ-IDX FROM 1 BY 1
+011400         UNTIL WS-FAQ-IDX > KA-FAQ-ENTRY-MAX.
+011500 3000-EXIT.
+011600     EXIT.
+011700*
+011800 3100-COMPARE-ONE-KEYWORD.
+011900     IF KA-AUD-KEYWORD = KA-FAQ-KEYWORD(WS-FAQ-IDX)
+012000         ADD 1 TO WS-FAQ-COUNT(WS-FAQ-IDX)
+012100     END-IF.
+012200 3100-EXIT.
+012300     EXIT.
+012400*
+012410*****************************************************************
+012420* 3200-TALLY-OPERATOR  --  FIND OR ADD THIS RECORD'S OPERATOR
+012430*    IN WS-OPERATOR-TABLE AND BUMP ITS COUNTER.  THE OPERATOR
+012440*    LIST IS NOT KNOWN UNTIL RUN TIME SO THE TABLE IS BUILT AS
+012450*    RECORDS ARE READ, UNLIKE THE COMPILE-TIME FAQ TABLE.
+012460*    IF A 51ST DISTINCT OPERATOR TURNS UP, THE TABLE IS LEFT AT
+012461*    ITS CURRENT SIZE AND WS-OPER-OVERFLOW-SW IS RAISED SO
+012462*    8000-PRINT-REPORT CAN SAY SO INSTEAD OF RUNNING PAST THE
+012463*    END OF WS-OPERATOR-TABLE.
+012464*****************************************************************
+012470 3200-TALLY-OPERATOR.
+012480     MOVE "N" TO WS-OPER-FOUND-SW.
+012490     PERFORM 3210-COMPARE-ONE-OPERATOR THRU 3210-EXIT
+012500         VARYING WS-OPER-IDX FROM 1 BY 1
+012510         UNTIL WS-OPER-IDX > WS-OPER-ENTRY-MAX
+012520             OR OPERATOR-ENTRY-FOUND.
+012530     IF NOT OPERATOR-ENTRY-FOUND
+012531         IF WS-OPER-ENTRY-MAX < WS-OPER-ENTRY-LIMIT
+012540             ADD 1 TO WS-OPER-ENTRY-MAX
+012545             MOVE KA-AUD-OPERATOR
+012546               TO WS-OPER-ENTRY-ID(WS-OPER-ENTRY-MAX)
+012560             MOVE 1 TO WS-OPER-ENTRY-COUNT(WS-OPER-ENTRY-MAX)
+012561         ELSE
+012562             SET OPERATOR-TABLE-FULL TO TRUE
+012563         END-IF
+012570     END-IF.
+012580 3200-EXIT.
+012590     EXIT.
+012600*
+012610 3210-COMPARE-ONE-OPERATOR.
+012620     IF KA-AUD-OPERATOR = WS-OPER-ENTRY-ID(WS-OPER-IDX)
+012630         ADD 1 TO WS-OPER-ENTRY-COUNT(WS-OPER-IDX)
+012640         SET OPERATOR-ENTRY-FOUND TO TRUE
+012650     END-IF.
+012660 3210-EXIT.
+012670     EXIT.
+012680*
+012500*****************************************************************
+012600* 8000-PRINT-REPORT  --  WRITE THE DAILY SUMMARY LINES.
+012700*****************************************************************
+012800 8000-PRINT-REPORT.
+012900     MOVE SPACES TO RPT-LINE.
+013000     MOVE "KLEINANZEIGEN-MUTTI - TAGESBERICHT" TO RPT-LINE.
+013100     WRITE RPT-LINE.
+013200     MOVE SPACES TO RPT-LINE.
+013300     WRITE RPT-LINE.
+013400     MOVE WS-TOTAL-COUNT TO WS-RPT-COUNT-ED.
+013500     STRING "FRAGEN INSGESAMT BEANTWORTET: " DELIMITED BY SIZE
+013600            WS-RPT-COUNT-ED DELIMITED BY SIZE
+013700       INTO RPT-LINE
+013800     END-STRING.
+013900     WRITE RPT-LINE.
+014000     MOVE SPACES TO RPT-LINE.
+014100     MOVE WS-BLANK-COUNT TO WS-RPT-COUNT-ED.
+014200     STRING "LEERE/UNGUELTIGE EINGABEN:    " DELIMITED BY SIZE
+014300            WS-RPT-COUNT-ED DELIMITED BY SIZE
+014400       INTO RPT-LINE
+014500     END-STRING.
+014600     WRITE RPT-LINE.
+014700     MOVE SPACES TO RPT-LINE.
+014800     MOVE WS-ABUSE-COUNT TO WS-RPT-COUNT-ED.
+014900     STRING "BESCHIMPFUNGEN (SIEHE AUSNAHME): " DELIMITED BY SIZE
+015000            WS-RPT-COUNT-ED DELIMITED BY SIZE
+015100       INTO RPT-LINE
+015200     END-STRING.
+015300     WRITE RPT-LINE.
+015400     MOVE SPACES TO RPT-LINE.
+015500     WRITE RPT-LINE.
+015600     MOVE SPACES TO RPT-LINE.
+015700     MOVE "AUFSCHLUESSELUNG NACH THEMA:" TO RPT-LINE.
+015800     WRITE RPT-LINE.
+015900     MOVE SPACES TO RPT-LINE.
+016000     MOVE WS-AD-COUNT TO WS-RPT-COUNT-ED.
+016100     STRING "  ANZEIGE-TREFFER            " DELIMITED BY SIZE
+016200            WS-RPT-COUNT-ED DELIMITED BY SIZE
+016300       INTO RPT-LINE
+016400     END-STRING.
+016500     WRITE RPT-LINE.
+016600     PERFORM 8100-PRINT-FAQ-LINE THRU 8100-EXIT
+016700         VARYING WS-FAQ-IDX FROM 1 BY 1
+016800         UNTIL WS-FAQ-IDX > KA-FAQ-ENTRY-MAX.
+016900     MOVE SPACES TO RPT-LINE.
+017000     MOVE WS-NONE-COUNT TO WS-RPT-COUNT-ED.
+017100     STRING "  KEIN TREFFER (CANNED REPLY) " DELIMITED BY SIZE
+017200            WS-RPT-COUNT-ED DELIMITED BY SIZE
+017300       INTO RPT-LINE
+017400     END-STRING.
+017500     WRITE RPT-LINE.
+017510     MOVE SPACES TO RPT-LINE.
+017520     WRITE RPT-LINE.
+017530     MOVE SPACES TO RPT-LINE.
+017540     MOVE "AUFSCHLUESSELUNG NACH MITARBEITER:" TO RPT-LINE.
+017550     WRITE RPT-LINE.
+017560     PERFORM 8200-PRINT-OPERATOR-LINE THRU 8200-EXIT
+017570         VARYING WS-OPER-IDX FROM 1 BY 1
+017580         UNTIL WS-OPER-IDX > WS-OPER-ENTRY-MAX.
+017590     IF OPERATOR-TABLE-FULL
+017591         MOVE SPACES TO RPT-LINE
+017592         MOVE "  WEITERE MITARBEITER NICHT AUFGEFUEHRT - SIEHE"
+017593           TO RPT-LINE
+017594         WRITE RPT-LINE
+017595         MOVE SPACES TO RPT-LINE
+017596         MOVE "  EINZELPROTOKOLL (MUTTIAUD)" TO RPT-LINE
+017597         WRITE RPT-LINE
+017598     END-IF.
+017600 8000-EXIT.
+017700     EXIT.
+017800*
+017900 8100-PRINT-FAQ-LINE.
+018000     MOVE SPACES TO RPT-LINE.
+018100     MOVE WS-FAQ-COUNT(WS-FAQ-IDX) TO WS-RPT-COUNT-ED.
+018200     STRING "  " DELIMITED BY SIZE
+018300            KA-FAQ-KEYWORD(WS-FAQ-IDX) DELIMITED BY SPACE
+018400            "                " DELIMITED BY SIZE
+018500            WS-RPT-COUNT-ED DELIMITED BY SIZE
+018600       INTO RPT-LINE
+018700     END-STRING.
+018800     WRITE RPT-LINE.
+018900 8100-EXIT.
+019000     EXIT.
+019050*
+019060 8200-PRINT-OPERATOR-LINE.
+019070     MOVE SPACES TO RPT-LINE.
+019080     MOVE WS-OPER-ENTRY-COUNT(WS-OPER-IDX) TO WS-RPT-COUNT-ED.
+019090     STRING "  " DELIMITED BY SIZE
+019100            WS-OPER-ENTRY-ID(WS-OPER-IDX) DELIMITED BY SPACE
+019110            "                    " DELIMITED BY SIZE
+019120            WS-RPT-COUNT-ED DELIMITED BY SIZE
+019130       INTO RPT-LINE
+019140     END-STRING.
+019150     WRITE RPT-LINE.
+019160 8200-EXIT.
+019170     EXIT.
+019180*
+019200*****************************************************************
+019300* 9000-TERMINATE  --  CLOSE FILES BEFORE STOP RUN.
+019400*****************************************************************
+019500 9000-TERMINATE.
+019550     IF AUDIT-FILE-IS-OPEN
+019560         CLOSE MUTTI-AUDIT-LOG
+019570     END-IF.
+019700     CLOSE MUTTI-DAILY-RPT.
+019800 9000-EXIT.
+019900     EXIT.
